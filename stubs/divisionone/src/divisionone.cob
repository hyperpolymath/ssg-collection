@@ -24,6 +24,18 @@
            SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT FILELIST-FILE ASSIGN TO WS-FILELIST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CONFIG-FILE ASSIGN TO WS-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT MTIME-FILE ASSIGN TO WS-MTIME-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,6 +45,18 @@
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD                  PIC X(1024).
 
+       FD FILELIST-FILE.
+       01 FILELIST-RECORD                PIC X(256).
+
+       FD CONFIG-FILE.
+       01 CONFIG-RECORD                  PIC X(256).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD              PIC X(1024).
+
+       FD MTIME-FILE.
+       01 MTIME-RECORD                   PIC X(20).
+
        WORKING-STORAGE SECTION.
       * Site Configuration
        01 WS-SITE-CONFIG.
@@ -44,6 +68,8 @@
                                          VALUE "_site".
           05 WS-CONTENT-DIR              PIC X(120)
                                          VALUE "content".
+          05 WS-SITE-URL                 PIC X(160)
+                                         VALUE "http://localhost/".
 
       * File handling
        01 WS-FILE-STATUS                 PIC XX.
@@ -52,12 +78,150 @@
        01 WS-EOF-FLAG                    PIC 9 VALUE 0.
           88 END-OF-FILE                 VALUE 1.
 
+      * Draft / staging build mode
+       01 WS-BUILD-DRAFTS-MODE           PIC 9 VALUE 0.
+          88 BUILD-DRAFTS-MODE           VALUE 1.
+       01 WS-STAGING-DIR                 PIC X(120)
+                                    VALUE "_staging".
+       01 WS-ACTIVE-OUTPUT-DIR           PIC X(120).
+       01 WS-FORCE-FULL-BUILD            PIC 9 VALUE 0.
+          88 FORCE-FULL-BUILD            VALUE 1.
+       01 WS-OUTPUT-EXISTS               PIC 9 VALUE 0.
+          88 OUTPUT-FILE-EXISTS          VALUE 1.
+
+      * Incremental rebuild checkpoint (last-processed mtimes)
+       01 WS-CHECKPOINT-PATH             PIC X(256)
+                                    VALUE ".divisionone-checkpoint".
+       01 WS-MTIME-PATH                  PIC X(256)
+                                    VALUE ".divisionone-mtime.tmp".
+       01 WS-CHECKPOINT-EOF              PIC 9 VALUE 0.
+          88 CHECKPOINT-DONE             VALUE 1.
+       01 WS-CKPT-LINE                   PIC X(1024).
+       01 WS-CKPT-PTR                    PIC 9(5).
+
+      * Checkpoint fields are escaped before they are written so that
+      * a literal "|" inside a title/date/tags value cannot be
+      * mistaken for the field separator on the next load.
+       01 WS-ESC-SRC                     PIC X(200).
+       01 WS-ESC-DEST                    PIC X(600).
+       01 WS-ESC-PTR                     PIC 9(5).
+       01 WS-ESC-IDX                     PIC 9(5).
+       01 WS-ESC-LEN                     PIC 9(5).
+       01 WS-NCKPT-ESC-TITLE             PIC X(600).
+       01 WS-NCKPT-ESC-DATE              PIC X(600).
+       01 WS-NCKPT-ESC-TAGS              PIC X(600).
+       01 WS-CURRENT-MTIME               PIC X(20).
+       01 WS-CKPT-FOUND-IDX              PIC 9(4) VALUE 0.
+
+       01 WS-CHECKPOINT-COUNT            PIC 9(4) VALUE 0.
+       01 WS-CHECKPOINT-TABLE.
+          05 WS-CKPT-ENTRY OCCURS 1000 TIMES
+                            INDEXED BY WS-CKPT-IDX.
+             10 WS-CKPT-REL              PIC X(256).
+             10 WS-CKPT-MTIME            PIC X(20).
+             10 WS-CKPT-TITLE            PIC X(200).
+             10 WS-CKPT-DATE             PIC X(20).
+             10 WS-CKPT-DRAFT            PIC X.
+             10 WS-CKPT-TAGS             PIC X(200).
+
+       01 WS-NEW-CKPT-COUNT              PIC 9(4) VALUE 0.
+       01 WS-NEW-CKPT-TABLE.
+          05 WS-NCKPT-ENTRY OCCURS 1000 TIMES
+                             INDEXED BY WS-NCKPT-IDX.
+             10 WS-NCKPT-REL             PIC X(256).
+             10 WS-NCKPT-MTIME           PIC X(20).
+             10 WS-NCKPT-TITLE           PIC X(200).
+             10 WS-NCKPT-DATE            PIC X(20).
+             10 WS-NCKPT-DRAFT           PIC X.
+             10 WS-NCKPT-TAGS            PIC X(200).
+
+      * Inline markdown rendering (bold/italic/code/links)
+       01 WS-INLINE-IN                   PIC X(1024).
+       01 WS-INLINE-IN-LEN               PIC 9(4).
+       01 WS-INLINE-OUT                  PIC X(2048).
+       01 WS-INLINE-OUT-LEN              PIC 9(5).
+       01 WS-INLINE-POS                  PIC 9(4).
+       01 WS-INLINE-BOLD                 PIC 9 VALUE 0.
+          88 IN-BOLD                     VALUE 1.
+       01 WS-INLINE-ITALIC               PIC 9 VALUE 0.
+          88 IN-ITALIC                   VALUE 1.
+       01 WS-INLINE-CODE-SPAN            PIC 9 VALUE 0.
+          88 IN-CODE-SPAN                VALUE 1.
+       01 WS-LINK-CLOSE-POS              PIC 9(4).
+       01 WS-LINK-TEXT-LEN               PIC 9(4).
+       01 WS-LINK-URL-LEN                PIC 9(4).
+       01 WS-LINK-END-POS                PIC 9(4).
+       01 WS-LINK-MATCHED                PIC 9 VALUE 0.
+          88 LINK-MATCHED                VALUE 1.
+
+      * Pipe tables
+       01 WS-IN-TABLE-FLAG               PIC 9 VALUE 0.
+          88 IN-TABLE                    VALUE 1.
+       01 WS-TABLE-ROW-COUNT             PIC 9(3) VALUE 0.
+       01 WS-TABLE-IS-SEP                PIC 9 VALUE 0.
+          88 TABLE-ROW-IS-SEP            VALUE 1.
+       01 WS-TABLE-CHAR-IDX              PIC 9(4).
+       01 WS-TABLE-CELL-COUNT            PIC 9(3).
+       01 WS-TABLE-CELL                  PIC X(256).
+
+      * External site configuration (site.cfg key:value lines)
+       01 WS-CONFIG-PATH                 PIC X(256)
+                                    VALUE "site.cfg".
+       01 WS-CONFIG-EOF                  PIC 9 VALUE 0.
+          88 CONFIG-DONE                 VALUE 1.
+       01 WS-CONFIG-LINE                 PIC X(256).
+
+      * Content-tree walk (recursive .md discovery)
+       01 WS-FILELIST-PATH               PIC X(256)
+                                    VALUE ".divisionone-files.tmp".
+       01 WS-FILELIST-EOF                PIC 9 VALUE 0.
+          88 FILELIST-DONE               VALUE 1.
+       01 WS-SOURCE-REL-PATH             PIC X(256).
+       01 WS-OUTPUT-REL-PATH             PIC X(256).
+       01 WS-REL-LEN                     PIC 9(4).
+
+      * Manifest of every page built, for the site index / feed / etc
+       01 WS-MANIFEST-COUNT              PIC 9(4) VALUE 0.
+       01 WS-PAGE-MANIFEST.
+          05 WS-MANIFEST-ENTRY OCCURS 500 TIMES
+                                INDEXED BY WS-M-IDX.
+             10 WS-M-TITLE               PIC X(200).
+             10 WS-M-DATE                PIC X(20).
+             10 WS-M-OUT-REL             PIC X(256).
+             10 WS-M-TAGS                PIC X(200).
+       01 WS-M-J                         PIC 9(4).
+       01 WS-M-TMP-TITLE                 PIC X(200).
+       01 WS-M-TMP-DATE                  PIC X(20).
+       01 WS-M-TMP-OUT-REL               PIC X(256).
+       01 WS-M-TMP-TAGS                  PIC X(200).
+       01 WS-M-SWAPPED                   PIC 9 VALUE 0.
+
+      * Tag index
+       01 WS-TAG-COUNT                   PIC 9(3) VALUE 0.
+       01 WS-ALL-TAGS-TABLE.
+          05 WS-ALL-TAG OCCURS 100 TIMES
+                         INDEXED BY WS-AT-IDX  PIC X(40).
+       01 WS-TAG-CELL                    PIC X(40).
+       01 WS-TAG-PTR                     PIC 9(4).
+       01 WS-TAG-LINE-LEN                PIC 9(4).
+       01 WS-TAG-FOUND                   PIC 9 VALUE 0.
+       01 WS-ENTRY-HAS-TAG               PIC 9 VALUE 0.
+          88 ENTRY-HAS-TAG               VALUE 1.
+
+      * Post-build validation / reconciliation
+       01 WS-SOURCE-COUNT                PIC 9(4) VALUE 0.
+       01 WS-DRAFT-SKIPPED-COUNT         PIC 9(4) VALUE 0.
+       01 WS-WRITE-FAILED-COUNT          PIC 9(4) VALUE 0.
+       01 WS-MANIFEST-OVERFLOW-COUNT     PIC 9(4) VALUE 0.
+       01 WS-VALIDATION-ISSUES           PIC 9(4) VALUE 0.
+
       * Page metadata (frontmatter)
        01 WS-PAGE-META.
           05 WS-PAGE-TITLE               PIC X(200).
           05 WS-PAGE-DATE                PIC X(20).
           05 WS-PAGE-DRAFT               PIC 9 VALUE 0.
              88 IS-DRAFT                 VALUE 1.
+          05 WS-PAGE-TAGS                PIC X(200).
 
       * Content processing
        01 WS-LINE                        PIC X(1024).
@@ -69,13 +233,21 @@
           88 IN-CODE-BLOCK               VALUE 1.
 
       * HTML generation
+       01 WS-PAGE-WRITE-STATUS           PIC 9 VALUE 0.
+          88 PAGE-WRITE-FAILED           VALUE 1.
+       01 WS-ROOT-PREFIX                 PIC X(60).
        01 WS-HTML-BUFFER                 PIC X(4096).
        01 WS-BODY-BUFFER                 PIC X(32000).
        01 WS-BODY-LENGTH                 PIC 9(5) VALUE 0.
+       01 WS-BODY-POS                    PIC 9(5).
+       01 WS-BODY-ACTUAL-LEN             PIC 9(5).
 
       * Command line
        01 WS-COMMAND                     PIC X(20).
        01 WS-ARG1                        PIC X(256).
+       01 WS-ARG-IDX                     PIC 9(4).
+       01 WS-ARG-EOF                     PIC 9 VALUE 0.
+          88 ARG-SCAN-DONE               VALUE 1.
        01 WS-PAGE-COUNT                  PIC 9(4) VALUE 0.
 
       * Working variables
@@ -89,6 +261,9 @@
            EVALUATE WS-COMMAND
                WHEN "build"
                    PERFORM BUILD-SITE
+               WHEN "stage"
+                   SET BUILD-DRAFTS-MODE TO TRUE
+                   PERFORM BUILD-SITE
                WHEN "init"
                    PERFORM INIT-SITE
                WHEN "clean"
@@ -101,37 +276,282 @@
            STOP RUN.
 
        PARSE-ARGUMENTS.
-           ACCEPT WS-COMMAND FROM COMMAND-LINE
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-COMMAND FROM ARGUMENT-VALUE
            IF WS-COMMAND = SPACES
                MOVE "help" TO WS-COMMAND
+           END-IF
+           PERFORM SCAN-ARGUMENT-FLAGS
+           PERFORM LOAD-SITE-CONFIG.
+
+       SCAN-ARGUMENT-FLAGS.
+      * Look for --drafts / --full style flags following the command
+           MOVE 2 TO WS-ARG-IDX
+           MOVE 0 TO WS-ARG-EOF
+           PERFORM UNTIL ARG-SCAN-DONE
+               MOVE SPACES TO WS-ARG1
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       SET ARG-SCAN-DONE TO TRUE
+               END-ACCEPT
+               IF NOT ARG-SCAN-DONE
+                   IF FUNCTION TRIM(WS-ARG1) = "--drafts"
+                       SET BUILD-DRAFTS-MODE TO TRUE
+                   END-IF
+                   IF FUNCTION TRIM(WS-ARG1) = "--full"
+                       SET FORCE-FULL-BUILD TO TRUE
+                   END-IF
+                   ADD 1 TO WS-ARG-IDX
+               END-IF
+           END-PERFORM.
+
+       LOAD-SITE-CONFIG.
+      * Override the compiled-in defaults from site.cfg, if present
+           MOVE 0 TO WS-CONFIG-EOF
+           OPEN INPUT CONFIG-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL CONFIG-DONE
+               READ CONFIG-FILE INTO WS-CONFIG-LINE
+                   AT END
+                       SET CONFIG-DONE TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-CONFIG-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CONFIG-FILE.
+
+       PARSE-CONFIG-LINE.
+           IF WS-CONFIG-LINE(1:6) = "title:"
+               MOVE FUNCTION TRIM(WS-CONFIG-LINE(7:))
+                   TO WS-SITE-TITLE
+           END-IF
+           IF WS-CONFIG-LINE(1:7) = "author:"
+               MOVE FUNCTION TRIM(WS-CONFIG-LINE(8:))
+                   TO WS-SITE-AUTHOR
+           END-IF
+           IF WS-CONFIG-LINE(1:7) = "output:"
+               MOVE FUNCTION TRIM(WS-CONFIG-LINE(8:))
+                   TO WS-OUTPUT-DIR
+           END-IF
+           IF WS-CONFIG-LINE(1:8) = "content:"
+               MOVE FUNCTION TRIM(WS-CONFIG-LINE(9:))
+                   TO WS-CONTENT-DIR
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CONTENT-DIR))
+                   TO WS-I
+               PERFORM UNTIL WS-I = 0
+                       OR WS-CONTENT-DIR(WS-I:1) NOT = "/"
+                   MOVE SPACE TO WS-CONTENT-DIR(WS-I:1)
+                   SUBTRACT 1 FROM WS-I
+               END-PERFORM
+           END-IF
+           IF WS-CONFIG-LINE(1:4) = "url:"
+               MOVE FUNCTION TRIM(WS-CONFIG-LINE(5:))
+                   TO WS-SITE-URL
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SITE-URL))
+                   TO WS-I
+               IF WS-I > 0 AND WS-SITE-URL(WS-I:1) NOT = "/"
+                   STRING FUNCTION TRIM(WS-SITE-URL) DELIMITED SIZE
+                          "/" DELIMITED SIZE
+                          INTO WS-SITE-URL
+                   END-STRING
+               END-IF
            END-IF.
 
        BUILD-SITE.
+           IF BUILD-DRAFTS-MODE
+               MOVE WS-STAGING-DIR TO WS-ACTIVE-OUTPUT-DIR
+           ELSE
+               MOVE WS-OUTPUT-DIR TO WS-ACTIVE-OUTPUT-DIR
+           END-IF
+
            DISPLAY "divisionone-ssg: Building site..."
-           DISPLAY "  Output directory: " WS-OUTPUT-DIR
+           DISPLAY "  Output directory: " WS-ACTIVE-OUTPUT-DIR
 
       * Create output directory
+           MOVE SPACES TO WS-TEMP
            STRING "mkdir -p " DELIMITED SIZE
-                  WS-OUTPUT-DIR DELIMITED SPACE
+                  WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
                   INTO WS-TEMP
            END-STRING
            CALL "SYSTEM" USING WS-TEMP
 
-      * Process content files (simplified - single file for demo)
+           PERFORM COPY-STATIC-ASSETS
+
+           MOVE 0 TO WS-NEW-CKPT-COUNT
+           PERFORM LOAD-CHECKPOINT
+
+      * Enumerate every .md file under the content tree
+           MOVE SPACES TO WS-TEMP
+           STRING "find " DELIMITED SIZE
+                  WS-CONTENT-DIR DELIMITED SPACE
+                  " -type f -name " DELIMITED SIZE
+                  QUOTE "*.md" QUOTE DELIMITED SIZE
+                  " | sed " DELIMITED SIZE
+                  QUOTE "s,^" DELIMITED SIZE
+                  WS-CONTENT-DIR DELIMITED SPACE
+                  "/,," QUOTE DELIMITED SIZE
+                  " | sort > " DELIMITED SIZE
+                  WS-FILELIST-PATH DELIMITED SPACE
+                  INTO WS-TEMP
+           END-STRING
+           CALL "SYSTEM" USING WS-TEMP
+
+           MOVE 0 TO WS-PAGE-COUNT
+           MOVE 0 TO WS-SOURCE-COUNT
+           MOVE 0 TO WS-DRAFT-SKIPPED-COUNT
+           MOVE 0 TO WS-WRITE-FAILED-COUNT
+           MOVE 0 TO WS-MANIFEST-OVERFLOW-COUNT
+           MOVE 0 TO WS-FILELIST-EOF
+           OPEN INPUT FILELIST-FILE
+           PERFORM UNTIL FILELIST-DONE
+               READ FILELIST-FILE INTO WS-SOURCE-REL-PATH
+                   AT END
+                       SET FILELIST-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SOURCE-COUNT
+                       PERFORM BUILD-ONE-SOURCE-FILE
+               END-READ
+           END-PERFORM
+           CLOSE FILELIST-FILE
+
+           MOVE SPACES TO WS-TEMP
+           STRING "rm -f " DELIMITED SIZE
+                  WS-FILELIST-PATH DELIMITED SPACE
+                  INTO WS-TEMP
+           END-STRING
+           CALL "SYSTEM" USING WS-TEMP
+
+           PERFORM WRITE-CHECKPOINT
+
+           PERFORM SORT-PAGE-MANIFEST
+           PERFORM GENERATE-SITE-INDEX
+           PERFORM GENERATE-TAG-INDEXES
+           PERFORM GENERATE-FEED-AND-SITEMAP
+           PERFORM VALIDATE-SITE
+
+           DISPLAY "divisionone-ssg: Built " WS-PAGE-COUNT " pages"
+           DISPLAY "divisionone-ssg: Build complete.".
+
+       BUILD-ONE-SOURCE-FILE.
+      * Derive the matching output path (content/x/y.md -> _site/x/y.html)
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SOURCE-REL-PATH))
+               TO WS-REL-LEN
+
+           MOVE SPACES TO WS-OUTPUT-REL-PATH
+           MOVE WS-SOURCE-REL-PATH(1:WS-REL-LEN - 3)
+               TO WS-OUTPUT-REL-PATH
+           STRING FUNCTION TRIM(WS-OUTPUT-REL-PATH) DELIMITED SIZE
+                  ".html" DELIMITED SIZE
+                  INTO WS-OUTPUT-REL-PATH
+           END-STRING
+
+           MOVE SPACES TO WS-CONTENT-PATH
            STRING WS-CONTENT-DIR DELIMITED SPACE
-                  "/index.md" DELIMITED SIZE
+                  "/" DELIMITED SIZE
+                  WS-SOURCE-REL-PATH(1:WS-REL-LEN) DELIMITED SIZE
                   INTO WS-CONTENT-PATH
            END-STRING
 
-           STRING WS-OUTPUT-DIR DELIMITED SPACE
-                  "/index.html" DELIMITED SIZE
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
+                  "/" DELIMITED SIZE
+                  WS-OUTPUT-REL-PATH DELIMITED SPACE
                   INTO WS-OUTPUT-PATH
            END-STRING
 
-           PERFORM PROCESS-MARKDOWN-FILE
+      * Make sure the output subdirectory exists
+           MOVE SPACES TO WS-TEMP
+           STRING "mkdir -p `dirname " DELIMITED SIZE
+                  QUOTE DELIMITED SIZE
+                  WS-OUTPUT-PATH DELIMITED SPACE
+                  QUOTE "`" DELIMITED SIZE
+                  INTO WS-TEMP
+           END-STRING
+           CALL "SYSTEM" USING WS-TEMP
 
-           DISPLAY "divisionone-ssg: Built " WS-PAGE-COUNT " pages"
-           DISPLAY "divisionone-ssg: Build complete.".
+           PERFORM GET-CURRENT-MTIME
+           PERFORM LOOKUP-CHECKPOINT
+           PERFORM CHECK-OUTPUT-EXISTS
+
+      * A checkpoint hit only counts if this build's own output
+      * directory (build vs. stage may differ) already has the page
+           IF (NOT FORCE-FULL-BUILD)
+                   AND WS-CKPT-FOUND-IDX > 0
+                   AND WS-CKPT-MTIME(WS-CKPT-FOUND-IDX)
+                       = WS-CURRENT-MTIME
+                   AND OUTPUT-FILE-EXISTS
+               PERFORM SKIP-UNCHANGED-FILE
+           ELSE
+               PERFORM PROCESS-MARKDOWN-FILE
+           END-IF.
+
+       CHECK-OUTPUT-EXISTS.
+           MOVE 0 TO WS-OUTPUT-EXISTS
+           MOVE SPACES TO WS-TEMP
+           STRING "test -f " DELIMITED SIZE
+                  QUOTE DELIMITED SIZE
+                  WS-OUTPUT-PATH DELIMITED SPACE
+                  QUOTE DELIMITED SIZE
+                  INTO WS-TEMP
+           END-STRING
+           CALL "SYSTEM" USING WS-TEMP
+           IF RETURN-CODE = 0
+               MOVE 1 TO WS-OUTPUT-EXISTS
+           END-IF.
+
+       GET-CURRENT-MTIME.
+           MOVE SPACES TO WS-TEMP
+           STRING "stat -c %Y " DELIMITED SIZE
+                  QUOTE DELIMITED SIZE
+                  WS-CONTENT-PATH DELIMITED SPACE
+                  QUOTE " > " DELIMITED SIZE
+                  WS-MTIME-PATH DELIMITED SPACE
+                  INTO WS-TEMP
+           END-STRING
+           CALL "SYSTEM" USING WS-TEMP
+
+           MOVE SPACES TO WS-CURRENT-MTIME
+           OPEN INPUT MTIME-FILE
+           IF WS-FILE-STATUS = "00"
+               READ MTIME-FILE INTO WS-CURRENT-MTIME
+               CLOSE MTIME-FILE
+           END-IF.
+
+       LOOKUP-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-FOUND-IDX
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-CHECKPOINT-COUNT
+               IF FUNCTION TRIM(WS-CKPT-REL(WS-CKPT-IDX))
+                       = FUNCTION TRIM(WS-SOURCE-REL-PATH)
+                   MOVE WS-CKPT-IDX TO WS-CKPT-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       SKIP-UNCHANGED-FILE.
+           INITIALIZE WS-PAGE-META
+           MOVE WS-CKPT-TITLE(WS-CKPT-FOUND-IDX) TO WS-PAGE-TITLE
+           MOVE WS-CKPT-DATE(WS-CKPT-FOUND-IDX)  TO WS-PAGE-DATE
+           MOVE WS-CKPT-TAGS(WS-CKPT-FOUND-IDX)  TO WS-PAGE-TAGS
+           IF WS-CKPT-DRAFT(WS-CKPT-FOUND-IDX) = "Y"
+               SET IS-DRAFT TO TRUE
+           END-IF
+
+           DISPLAY "  Up to date: " WS-OUTPUT-PATH
+           PERFORM RECORD-NEW-CHECKPOINT-ENTRY
+
+           IF IS-DRAFT AND NOT BUILD-DRAFTS-MODE
+               ADD 1 TO WS-DRAFT-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-PAGE-COUNT
+           PERFORM ADD-TO-MANIFEST.
 
        PROCESS-MARKDOWN-FILE.
            OPEN INPUT CONTENT-FILE
@@ -142,7 +562,8 @@
 
            INITIALIZE WS-PAGE-META
            INITIALIZE WS-BODY-BUFFER
-           MOVE 0 TO WS-BODY-LENGTH
+           MOVE 1 TO WS-BODY-LENGTH
+           MOVE 0 TO WS-EOF-FLAG
            MOVE 0 TO WS-IN-FRONTMATTER
            MOVE 0 TO WS-FRONTMATTER-DELIM
            MOVE 0 TO WS-IN-CODE-BLOCK
@@ -157,11 +578,74 @@
                END-READ
            END-PERFORM
 
+      * Close out any block still open when the file ends
+           IF IN-TABLE
+               STRING "</table>" DELIMITED SIZE
+                      X"0A" DELIMITED SIZE
+                      INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
+               END-STRING
+               MOVE 0 TO WS-IN-TABLE-FLAG
+               MOVE 0 TO WS-TABLE-ROW-COUNT
+           END-IF
+           IF IN-CODE-BLOCK
+               STRING "</code></pre>" DELIMITED SIZE
+                      X"0A" DELIMITED SIZE
+                      INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
+               END-STRING
+               MOVE 0 TO WS-IN-CODE-BLOCK
+           END-IF
+
            CLOSE CONTENT-FILE
 
+           PERFORM RECORD-NEW-CHECKPOINT-ENTRY
+
+      * A normal build skips drafts; stage/--drafts builds publish them
+           IF IS-DRAFT AND NOT BUILD-DRAFTS-MODE
+               DISPLAY "  Skipping draft: " WS-CONTENT-PATH
+               ADD 1 TO WS-DRAFT-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
       * Generate HTML output
            PERFORM GENERATE-HTML-PAGE
-           ADD 1 TO WS-PAGE-COUNT.
+           IF PAGE-WRITE-FAILED
+               ADD 1 TO WS-WRITE-FAILED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-PAGE-COUNT
+           PERFORM ADD-TO-MANIFEST.
+
+       ADD-TO-MANIFEST.
+           IF WS-MANIFEST-COUNT < 500
+               ADD 1 TO WS-MANIFEST-COUNT
+               SET WS-M-IDX TO WS-MANIFEST-COUNT
+               MOVE WS-PAGE-TITLE    TO WS-M-TITLE(WS-M-IDX)
+               MOVE WS-PAGE-DATE     TO WS-M-DATE(WS-M-IDX)
+               MOVE WS-OUTPUT-REL-PATH TO WS-M-OUT-REL(WS-M-IDX)
+               MOVE WS-PAGE-TAGS     TO WS-M-TAGS(WS-M-IDX)
+           ELSE
+               ADD 1 TO WS-MANIFEST-OVERFLOW-COUNT
+               DISPLAY "  Warning: manifest full, omitting from"
+                       " index/tags/feed: " WS-OUTPUT-REL-PATH
+           END-IF.
+
+       COPY-STATIC-ASSETS.
+      * Mirror content/static/ (if present) into the build output
+           MOVE SPACES TO WS-TEMP
+           STRING "test -d " DELIMITED SIZE
+                  WS-CONTENT-DIR DELIMITED SPACE
+                  "/static && mkdir -p " DELIMITED SIZE
+                  WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
+                  "/static && cp -r " DELIMITED SIZE
+                  WS-CONTENT-DIR DELIMITED SPACE
+                  "/static/. " DELIMITED SIZE
+                  WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
+                  "/static" DELIMITED SIZE
+                  INTO WS-TEMP
+           END-STRING
+           CALL "SYSTEM" USING WS-TEMP.
 
        PROCESS-LINE.
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LINE))
@@ -197,25 +681,44 @@
                    TO WS-PAGE-DATE
            END-IF
            IF WS-LINE(1:6) = "draft:"
-               IF WS-LINE(7:4) = "true"
+               IF FUNCTION TRIM(WS-LINE(7:)) = "true"
                    SET IS-DRAFT TO TRUE
                END-IF
+           END-IF
+           IF WS-LINE(1:5) = "tags:"
+               MOVE FUNCTION TRIM(WS-LINE(6:))
+                   TO WS-PAGE-TAGS
            END-IF.
 
        PARSE-MARKDOWN-LINE.
+      * A table block closes as soon as a non-"|" line is seen,
+      * even when that line is itself a code fence, so the close
+      * has to run ahead of the code-fence EXIT PARAGRAPH below.
+           IF IN-TABLE AND WS-LINE(1:1) NOT = "|"
+               STRING "</table>" DELIMITED SIZE
+                      X"0A" DELIMITED SIZE
+                      INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
+               END-STRING
+               MOVE 0 TO WS-IN-TABLE-FLAG
+               MOVE 0 TO WS-TABLE-ROW-COUNT
+           END-IF
+
       * Code blocks
            IF WS-LINE(1:3) = "```"
                IF IN-CODE-BLOCK
-                   STRING WS-BODY-BUFFER DELIMITED "  "
+                   STRING
                           "</code></pre>" DELIMITED SIZE
                           X"0A" DELIMITED SIZE
                           INTO WS-BODY-BUFFER
+                       WITH POINTER WS-BODY-LENGTH
                    END-STRING
                    MOVE 0 TO WS-IN-CODE-BLOCK
                ELSE
-                   STRING WS-BODY-BUFFER DELIMITED "  "
+                   STRING
                           "<pre><code>" DELIMITED SIZE
                           INTO WS-BODY-BUFFER
+                       WITH POINTER WS-BODY-LENGTH
                    END-STRING
                    SET IN-CODE-BLOCK TO TRUE
                END-IF
@@ -223,56 +726,87 @@
            END-IF
 
            IF IN-CODE-BLOCK
-               STRING WS-BODY-BUFFER DELIMITED "  "
+               STRING
                       WS-LINE DELIMITED "  "
                       X"0A" DELIMITED SIZE
                       INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
                END-STRING
                EXIT PARAGRAPH
            END-IF
 
+      * Pipe tables
+           IF WS-LINE(1:1) = "|"
+               PERFORM PROCESS-TABLE-ROW
+               EXIT PARAGRAPH
+           END-IF
+
       * Headers
            IF WS-LINE(1:4) = "### "
-               STRING WS-BODY-BUFFER DELIMITED "  "
-                      "<h3>" DELIMITED SIZE
-                      FUNCTION TRIM(WS-LINE(5:)) DELIMITED "  "
-                      "</h3>" DELIMITED SIZE
+               MOVE FUNCTION TRIM(WS-LINE(5:)) TO WS-INLINE-IN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INLINE-IN))
+                   TO WS-INLINE-IN-LEN
+               STRING "<h3>" DELIMITED SIZE
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
+               END-STRING
+               PERFORM APPEND-RENDERED-TEXT
+               STRING "</h3>" DELIMITED SIZE
                       X"0A" DELIMITED SIZE
-                      INTO WS-BODY-BUFFER
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
                END-STRING
                EXIT PARAGRAPH
            END-IF
 
            IF WS-LINE(1:3) = "## "
-               STRING WS-BODY-BUFFER DELIMITED "  "
-                      "<h2>" DELIMITED SIZE
-                      FUNCTION TRIM(WS-LINE(4:)) DELIMITED "  "
-                      "</h2>" DELIMITED SIZE
+               MOVE FUNCTION TRIM(WS-LINE(4:)) TO WS-INLINE-IN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INLINE-IN))
+                   TO WS-INLINE-IN-LEN
+               STRING "<h2>" DELIMITED SIZE
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
+               END-STRING
+               PERFORM APPEND-RENDERED-TEXT
+               STRING "</h2>" DELIMITED SIZE
                       X"0A" DELIMITED SIZE
-                      INTO WS-BODY-BUFFER
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
                END-STRING
                EXIT PARAGRAPH
            END-IF
 
            IF WS-LINE(1:2) = "# "
-               STRING WS-BODY-BUFFER DELIMITED "  "
-                      "<h1>" DELIMITED SIZE
-                      FUNCTION TRIM(WS-LINE(3:)) DELIMITED "  "
-                      "</h1>" DELIMITED SIZE
+               MOVE FUNCTION TRIM(WS-LINE(3:)) TO WS-INLINE-IN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INLINE-IN))
+                   TO WS-INLINE-IN-LEN
+               STRING "<h1>" DELIMITED SIZE
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
+               END-STRING
+               PERFORM APPEND-RENDERED-TEXT
+               STRING "</h1>" DELIMITED SIZE
                       X"0A" DELIMITED SIZE
-                      INTO WS-BODY-BUFFER
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
                END-STRING
                EXIT PARAGRAPH
            END-IF
 
       * List items
            IF WS-LINE(1:2) = "- " OR WS-LINE(1:2) = "* "
-               STRING WS-BODY-BUFFER DELIMITED "  "
-                      "<li>" DELIMITED SIZE
-                      FUNCTION TRIM(WS-LINE(3:)) DELIMITED "  "
-                      "</li>" DELIMITED SIZE
+               MOVE FUNCTION TRIM(WS-LINE(3:)) TO WS-INLINE-IN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INLINE-IN))
+                   TO WS-INLINE-IN-LEN
+               STRING "<li>" DELIMITED SIZE
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
+               END-STRING
+               PERFORM APPEND-RENDERED-TEXT
+               STRING "</li>" DELIMITED SIZE
                       X"0A" DELIMITED SIZE
-                      INTO WS-BODY-BUFFER
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
                END-STRING
                EXIT PARAGRAPH
            END-IF
@@ -283,18 +817,270 @@
            END-IF
 
       * Paragraph
-           STRING WS-BODY-BUFFER DELIMITED "  "
-                  "<p>" DELIMITED SIZE
-                  FUNCTION TRIM(WS-LINE) DELIMITED "  "
-                  "</p>" DELIMITED SIZE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-INLINE-IN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INLINE-IN))
+               TO WS-INLINE-IN-LEN
+           STRING "<p>" DELIMITED SIZE
+               INTO WS-BODY-BUFFER
+               WITH POINTER WS-BODY-LENGTH
+           END-STRING
+           PERFORM APPEND-RENDERED-TEXT
+           STRING "</p>" DELIMITED SIZE
+                  X"0A" DELIMITED SIZE
+               INTO WS-BODY-BUFFER
+               WITH POINTER WS-BODY-LENGTH
+           END-STRING.
+
+       APPEND-RENDERED-TEXT.
+           PERFORM RENDER-INLINE-MARKDOWN
+           IF WS-INLINE-OUT-LEN > 1
+               STRING WS-INLINE-OUT(1:WS-INLINE-OUT-LEN - 1)
+                      DELIMITED SIZE
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
+               END-STRING
+           END-IF.
+
+       RENDER-INLINE-MARKDOWN.
+           MOVE SPACES TO WS-INLINE-OUT
+           MOVE 1 TO WS-INLINE-OUT-LEN
+           MOVE 0 TO WS-INLINE-BOLD
+           MOVE 0 TO WS-INLINE-ITALIC
+           MOVE 0 TO WS-INLINE-CODE-SPAN
+           MOVE 1 TO WS-INLINE-POS
+           PERFORM UNTIL WS-INLINE-POS > WS-INLINE-IN-LEN
+               EVALUATE TRUE
+                   WHEN WS-INLINE-POS < WS-INLINE-IN-LEN
+                       AND WS-INLINE-IN(WS-INLINE-POS:2) = "**"
+                       IF IN-BOLD
+                           STRING "</strong>" DELIMITED SIZE
+                               INTO WS-INLINE-OUT
+                               WITH POINTER WS-INLINE-OUT-LEN
+                           END-STRING
+                           MOVE 0 TO WS-INLINE-BOLD
+                       ELSE
+                           STRING "<strong>" DELIMITED SIZE
+                               INTO WS-INLINE-OUT
+                               WITH POINTER WS-INLINE-OUT-LEN
+                           END-STRING
+                           SET IN-BOLD TO TRUE
+                       END-IF
+                       ADD 2 TO WS-INLINE-POS
+                   WHEN WS-INLINE-IN(WS-INLINE-POS:1) = "`"
+                       IF IN-CODE-SPAN
+                           STRING "</code>" DELIMITED SIZE
+                               INTO WS-INLINE-OUT
+                               WITH POINTER WS-INLINE-OUT-LEN
+                           END-STRING
+                           MOVE 0 TO WS-INLINE-CODE-SPAN
+                       ELSE
+                           STRING "<code>" DELIMITED SIZE
+                               INTO WS-INLINE-OUT
+                               WITH POINTER WS-INLINE-OUT-LEN
+                           END-STRING
+                           SET IN-CODE-SPAN TO TRUE
+                       END-IF
+                       ADD 1 TO WS-INLINE-POS
+                   WHEN WS-INLINE-IN(WS-INLINE-POS:1) = "*"
+                       IF IN-ITALIC
+                           STRING "</em>" DELIMITED SIZE
+                               INTO WS-INLINE-OUT
+                               WITH POINTER WS-INLINE-OUT-LEN
+                           END-STRING
+                           MOVE 0 TO WS-INLINE-ITALIC
+                       ELSE
+                           STRING "<em>" DELIMITED SIZE
+                               INTO WS-INLINE-OUT
+                               WITH POINTER WS-INLINE-OUT-LEN
+                           END-STRING
+                           SET IN-ITALIC TO TRUE
+                       END-IF
+                       ADD 1 TO WS-INLINE-POS
+                   WHEN WS-INLINE-IN(WS-INLINE-POS:1) = "["
+                       PERFORM TRY-RENDER-LINK
+                   WHEN OTHER
+                       STRING WS-INLINE-IN(WS-INLINE-POS:1)
+                              DELIMITED SIZE
+                           INTO WS-INLINE-OUT
+                           WITH POINTER WS-INLINE-OUT-LEN
+                       END-STRING
+                       ADD 1 TO WS-INLINE-POS
+               END-EVALUATE
+           END-PERFORM.
+
+       TRY-RENDER-LINK.
+           MOVE 0 TO WS-LINK-MATCHED
+           MOVE 0 TO WS-LINK-CLOSE-POS
+           COMPUTE WS-I = WS-INLINE-POS + 1
+           PERFORM VARYING WS-I FROM WS-I BY 1
+               UNTIL WS-I > WS-INLINE-IN-LEN
+               IF WS-LINK-CLOSE-POS = 0
+                       AND WS-INLINE-IN(WS-I:1) = "]"
+                   MOVE WS-I TO WS-LINK-CLOSE-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-LINK-CLOSE-POS > 0
+                   AND WS-LINK-CLOSE-POS < WS-INLINE-IN-LEN
+                   AND WS-INLINE-IN(WS-LINK-CLOSE-POS + 1:1) = "("
+               MOVE 0 TO WS-LINK-END-POS
+               COMPUTE WS-I = WS-LINK-CLOSE-POS + 2
+               PERFORM VARYING WS-I FROM WS-I BY 1
+                   UNTIL WS-I > WS-INLINE-IN-LEN
+                   IF WS-LINK-END-POS = 0
+                           AND WS-INLINE-IN(WS-I:1) = ")"
+                       MOVE WS-I TO WS-LINK-END-POS
+                   END-IF
+               END-PERFORM
+
+               IF WS-LINK-END-POS > 0
+                   SET LINK-MATCHED TO TRUE
+                   COMPUTE WS-LINK-TEXT-LEN =
+                       WS-LINK-CLOSE-POS - WS-INLINE-POS - 1
+                   COMPUTE WS-LINK-URL-LEN =
+                       WS-LINK-END-POS - WS-LINK-CLOSE-POS - 2
+
+                   STRING "<a href=" DELIMITED SIZE
+                          QUOTE DELIMITED SIZE
+                          INTO WS-INLINE-OUT
+                       WITH POINTER WS-INLINE-OUT-LEN
+                   END-STRING
+                   IF WS-LINK-URL-LEN > 0
+                       STRING
+                           WS-INLINE-IN(WS-LINK-CLOSE-POS + 2:
+                               WS-LINK-URL-LEN) DELIMITED SIZE
+                           INTO WS-INLINE-OUT
+                           WITH POINTER WS-INLINE-OUT-LEN
+                       END-STRING
+                   END-IF
+                   STRING QUOTE ">" DELIMITED SIZE
+                          INTO WS-INLINE-OUT
+                       WITH POINTER WS-INLINE-OUT-LEN
+                   END-STRING
+                   IF WS-LINK-TEXT-LEN > 0
+                       STRING
+                           WS-INLINE-IN(WS-INLINE-POS + 1:
+                               WS-LINK-TEXT-LEN) DELIMITED SIZE
+                           INTO WS-INLINE-OUT
+                           WITH POINTER WS-INLINE-OUT-LEN
+                       END-STRING
+                   END-IF
+                   STRING "</a>" DELIMITED SIZE
+                          INTO WS-INLINE-OUT
+                       WITH POINTER WS-INLINE-OUT-LEN
+                   END-STRING
+                   MOVE WS-LINK-END-POS TO WS-INLINE-POS
+                   ADD 1 TO WS-INLINE-POS
+               END-IF
+           END-IF
+
+           IF NOT LINK-MATCHED
+               STRING WS-INLINE-IN(WS-INLINE-POS:1) DELIMITED SIZE
+                   INTO WS-INLINE-OUT
+                   WITH POINTER WS-INLINE-OUT-LEN
+               END-STRING
+               ADD 1 TO WS-INLINE-POS
+           END-IF.
+
+       PROCESS-TABLE-ROW.
+           IF NOT IN-TABLE
+               STRING "<table>" DELIMITED SIZE
+                      X"0A" DELIMITED SIZE
+                   INTO WS-BODY-BUFFER
+                   WITH POINTER WS-BODY-LENGTH
+               END-STRING
+               SET IN-TABLE TO TRUE
+               MOVE 0 TO WS-TABLE-ROW-COUNT
+           END-IF
+           ADD 1 TO WS-TABLE-ROW-COUNT
+
+           PERFORM CHECK-TABLE-SEPARATOR
+           IF TABLE-ROW-IS-SEP
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING "<tr>" DELIMITED SIZE
+               INTO WS-BODY-BUFFER
+               WITH POINTER WS-BODY-LENGTH
+           END-STRING
+
+           MOVE 1 TO WS-CKPT-PTR
+           PERFORM UNTIL WS-CKPT-PTR > WS-LINE-LENGTH
+               MOVE SPACES TO WS-TABLE-CELL
+               UNSTRING WS-LINE(1:WS-LINE-LENGTH) DELIMITED BY "|"
+                   INTO WS-TABLE-CELL
+                   WITH POINTER WS-CKPT-PTR
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-TABLE-CELL) NOT = SPACES
+                   MOVE FUNCTION TRIM(WS-TABLE-CELL) TO WS-INLINE-IN
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INLINE-IN))
+                       TO WS-INLINE-IN-LEN
+                   IF WS-TABLE-ROW-COUNT = 1
+                       STRING "<th>" DELIMITED SIZE
+                           INTO WS-BODY-BUFFER
+                           WITH POINTER WS-BODY-LENGTH
+                       END-STRING
+                       PERFORM APPEND-RENDERED-TEXT
+                       STRING "</th>" DELIMITED SIZE
+                           INTO WS-BODY-BUFFER
+                           WITH POINTER WS-BODY-LENGTH
+                       END-STRING
+                   ELSE
+                       STRING "<td>" DELIMITED SIZE
+                           INTO WS-BODY-BUFFER
+                           WITH POINTER WS-BODY-LENGTH
+                       END-STRING
+                       PERFORM APPEND-RENDERED-TEXT
+                       STRING "</td>" DELIMITED SIZE
+                           INTO WS-BODY-BUFFER
+                           WITH POINTER WS-BODY-LENGTH
+                       END-STRING
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           STRING "</tr>" DELIMITED SIZE
                   X"0A" DELIMITED SIZE
-                  INTO WS-BODY-BUFFER
+               INTO WS-BODY-BUFFER
+               WITH POINTER WS-BODY-LENGTH
            END-STRING.
 
+       CHECK-TABLE-SEPARATOR.
+           MOVE 1 TO WS-TABLE-IS-SEP
+           PERFORM VARYING WS-TABLE-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-TABLE-CHAR-IDX > WS-LINE-LENGTH
+               IF WS-LINE(WS-TABLE-CHAR-IDX:1) NOT = "|"
+                       AND WS-LINE(WS-TABLE-CHAR-IDX:1) NOT = "-"
+                       AND WS-LINE(WS-TABLE-CHAR-IDX:1) NOT = ":"
+                       AND WS-LINE(WS-TABLE-CHAR-IDX:1) NOT = SPACE
+                   MOVE 0 TO WS-TABLE-IS-SEP
+               END-IF
+           END-PERFORM.
+
+      * Build a "../"-per-directory-level prefix from WS-OUTPUT-REL-PATH
+      * so a page nested under the content tree can still link back to
+      * site-index.html / tags/<tag>.html at the output root.
+       COMPUTE-ROOT-PREFIX.
+           MOVE SPACES TO WS-ROOT-PREFIX
+           MOVE 1 TO WS-I
+           PERFORM VARYING WS-TABLE-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-TABLE-CHAR-IDX >
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-OUTPUT-REL-PATH))
+               IF WS-OUTPUT-REL-PATH(WS-TABLE-CHAR-IDX:1) = "/"
+                   STRING "../" DELIMITED SIZE
+                       INTO WS-ROOT-PREFIX
+                       WITH POINTER WS-I
+                   END-STRING
+               END-IF
+           END-PERFORM.
+
        GENERATE-HTML-PAGE.
+           MOVE 0 TO WS-PAGE-WRITE-STATUS
+           PERFORM COMPUTE-ROOT-PREFIX
            OPEN OUTPUT OUTPUT-FILE
            IF WS-FILE-STATUS NOT = "00"
                DISPLAY "  Error creating " WS-OUTPUT-PATH
+               SET PAGE-WRITE-FAILED TO TRUE
                EXIT PARAGRAPH
            END-IF
 
@@ -308,6 +1094,7 @@
            MOVE "<meta charset='UTF-8'>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
+           MOVE SPACES TO OUTPUT-RECORD
            STRING "<title>" DELIMITED SIZE
                   FUNCTION TRIM(WS-PAGE-TITLE) DELIMITED "  "
                   "</title>" DELIMITED SIZE
@@ -334,6 +1121,7 @@
            WRITE OUTPUT-RECORD
 
       * Write title
+           MOVE SPACES TO OUTPUT-RECORD
            STRING "<h1>" DELIMITED SIZE
                   FUNCTION TRIM(WS-PAGE-TITLE) DELIMITED "  "
                   "</h1>" DELIMITED SIZE
@@ -343,6 +1131,7 @@
 
       * Write date
            IF WS-PAGE-DATE NOT = SPACES
+               MOVE SPACES TO OUTPUT-RECORD
                STRING "<time>" DELIMITED SIZE
                       FUNCTION TRIM(WS-PAGE-DATE) DELIMITED "  "
                       "</time>" DELIMITED SIZE
@@ -351,15 +1140,35 @@
                WRITE OUTPUT-RECORD
            END-IF
 
-      * Write body content
-           MOVE WS-BODY-BUFFER TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+      * Write tags, each linking out to its tag listing page
+           IF FUNCTION TRIM(WS-PAGE-TAGS) NOT = SPACES
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE "<p class='tags'>Tags: " TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               PERFORM WRITE-PAGE-TAG-LINKS
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE "</p>" TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
+
+      * Write body content (one record per accumulated line, since
+      * a single OUTPUT-RECORD is too small to hold the whole body)
+           PERFORM WRITE-BODY-CONTENT
 
       * Write HTML footer
            MOVE "</article>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            MOVE "<footer>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "<p><a href=" DELIMITED SIZE
+                  QUOTE DELIMITED SIZE
+                  FUNCTION TRIM(WS-ROOT-PREFIX) DELIMITED "  "
+                  "site-index.html" DELIMITED SIZE
+                  QUOTE ">All pages</a></p>" DELIMITED SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
            MOVE "<p>Generated by Division One SSG (COBOL)</p>" TO
                OUTPUT-RECORD
            WRITE OUTPUT-RECORD
@@ -373,6 +1182,700 @@
            CLOSE OUTPUT-FILE
            DISPLAY "  Written: " WS-OUTPUT-PATH.
 
+       WRITE-PAGE-TAG-LINKS.
+           MOVE 1 TO WS-TAG-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PAGE-TAGS))
+               TO WS-TAG-LINE-LEN
+           PERFORM UNTIL WS-TAG-PTR > WS-TAG-LINE-LEN
+               MOVE SPACES TO WS-TAG-CELL
+               UNSTRING WS-PAGE-TAGS(1:WS-TAG-LINE-LEN)
+                   DELIMITED BY ","
+                   INTO WS-TAG-CELL
+                   WITH POINTER WS-TAG-PTR
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-TAG-CELL) NOT = SPACES
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "<a href=" DELIMITED SIZE
+                          QUOTE DELIMITED SIZE
+                          FUNCTION TRIM(WS-ROOT-PREFIX) DELIMITED "  "
+                          "tags/" DELIMITED SIZE
+                          FUNCTION TRIM(WS-TAG-CELL) DELIMITED "  "
+                          ".html" DELIMITED SIZE
+                          QUOTE ">" DELIMITED SIZE
+                          FUNCTION TRIM(WS-TAG-CELL) DELIMITED "  "
+                          "</a> " DELIMITED SIZE
+                          INTO OUTPUT-RECORD
+                   END-STRING
+                   WRITE OUTPUT-RECORD
+               END-IF
+           END-PERFORM.
+
+       WRITE-BODY-CONTENT.
+           IF WS-BODY-LENGTH > 1
+               COMPUTE WS-BODY-ACTUAL-LEN = WS-BODY-LENGTH - 1
+               MOVE 1 TO WS-BODY-POS
+               PERFORM UNTIL WS-BODY-POS > WS-BODY-ACTUAL-LEN
+                   MOVE SPACES TO OUTPUT-RECORD
+                   UNSTRING WS-BODY-BUFFER(1:WS-BODY-ACTUAL-LEN)
+                       DELIMITED BY X"0A"
+                       INTO OUTPUT-RECORD
+                       WITH POINTER WS-BODY-POS
+                   END-UNSTRING
+                   WRITE OUTPUT-RECORD
+               END-PERFORM
+           END-IF.
+
+       SORT-PAGE-MANIFEST.
+      * Simple bubble sort of the manifest by page date, oldest first
+           IF WS-MANIFEST-COUNT > 1
+               MOVE 1 TO WS-M-SWAPPED
+               PERFORM UNTIL WS-M-SWAPPED = 0
+                   MOVE 0 TO WS-M-SWAPPED
+                   PERFORM VARYING WS-M-IDX FROM 1 BY 1
+                       UNTIL WS-M-IDX = WS-MANIFEST-COUNT
+                       IF WS-M-DATE(WS-M-IDX) > WS-M-DATE(WS-M-IDX + 1)
+                           MOVE WS-M-TITLE(WS-M-IDX)
+                               TO WS-M-TMP-TITLE
+                           MOVE WS-M-DATE(WS-M-IDX)
+                               TO WS-M-TMP-DATE
+                           MOVE WS-M-OUT-REL(WS-M-IDX)
+                               TO WS-M-TMP-OUT-REL
+                           MOVE WS-M-TAGS(WS-M-IDX)
+                               TO WS-M-TMP-TAGS
+
+                           MOVE WS-M-TITLE(WS-M-IDX + 1)
+                               TO WS-M-TITLE(WS-M-IDX)
+                           MOVE WS-M-DATE(WS-M-IDX + 1)
+                               TO WS-M-DATE(WS-M-IDX)
+                           MOVE WS-M-OUT-REL(WS-M-IDX + 1)
+                               TO WS-M-OUT-REL(WS-M-IDX)
+                           MOVE WS-M-TAGS(WS-M-IDX + 1)
+                               TO WS-M-TAGS(WS-M-IDX)
+
+                           MOVE WS-M-TMP-TITLE
+                               TO WS-M-TITLE(WS-M-IDX + 1)
+                           MOVE WS-M-TMP-DATE
+                               TO WS-M-DATE(WS-M-IDX + 1)
+                           MOVE WS-M-TMP-OUT-REL
+                               TO WS-M-OUT-REL(WS-M-IDX + 1)
+                           MOVE WS-M-TMP-TAGS
+                               TO WS-M-TAGS(WS-M-IDX + 1)
+
+                           MOVE 1 TO WS-M-SWAPPED
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       GENERATE-SITE-INDEX.
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
+                  "/site-index.html" DELIMITED SIZE
+                  INTO WS-OUTPUT-PATH
+           END-STRING
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  Unable to write site index: " WS-OUTPUT-PATH
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "<!DOCTYPE html><html><head><title>"
+                      DELIMITED SIZE
+                  FUNCTION TRIM(WS-SITE-TITLE) DELIMITED "  "
+                  "</title></head><body>" DELIMITED SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
+
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE "<h1>Site Index</h1><ul>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           PERFORM VARYING WS-M-IDX FROM 1 BY 1
+               UNTIL WS-M-IDX > WS-MANIFEST-COUNT
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "<li><a href=" DELIMITED SIZE
+                      QUOTE DELIMITED SIZE
+                      FUNCTION TRIM(WS-M-OUT-REL(WS-M-IDX))
+                          DELIMITED "  "
+                      QUOTE ">" DELIMITED SIZE
+                      FUNCTION TRIM(WS-M-TITLE(WS-M-IDX))
+                          DELIMITED "  "
+                      "</a> " DELIMITED SIZE
+                      FUNCTION TRIM(WS-M-DATE(WS-M-IDX))
+                          DELIMITED "  "
+                      "</li>" DELIMITED SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               WRITE OUTPUT-RECORD
+           END-PERFORM
+
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE "</ul></body></html>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           CLOSE OUTPUT-FILE.
+
+       GENERATE-TAG-INDEXES.
+           MOVE 0 TO WS-TAG-COUNT
+           MOVE SPACES TO WS-TEMP
+           STRING "mkdir -p " DELIMITED SIZE
+                  WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
+                  "/tags" DELIMITED SIZE
+                  INTO WS-TEMP
+           END-STRING
+           CALL "SYSTEM" USING WS-TEMP
+
+           PERFORM VARYING WS-M-IDX FROM 1 BY 1
+               UNTIL WS-M-IDX > WS-MANIFEST-COUNT
+               IF FUNCTION TRIM(WS-M-TAGS(WS-M-IDX)) NOT = SPACES
+                   PERFORM COLLECT-ENTRY-TAGS
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-AT-IDX FROM 1 BY 1
+               UNTIL WS-AT-IDX > WS-TAG-COUNT
+               PERFORM WRITE-TAG-PAGE
+           END-PERFORM.
+
+       COLLECT-ENTRY-TAGS.
+           MOVE 1 TO WS-TAG-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-M-TAGS(WS-M-IDX)))
+               TO WS-TAG-LINE-LEN
+           PERFORM UNTIL WS-TAG-PTR > WS-TAG-LINE-LEN
+               MOVE SPACES TO WS-TAG-CELL
+               UNSTRING WS-M-TAGS(WS-M-IDX)(1:WS-TAG-LINE-LEN)
+                   DELIMITED BY ","
+                   INTO WS-TAG-CELL
+                   WITH POINTER WS-TAG-PTR
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-TAG-CELL) NOT = SPACES
+                   PERFORM ADD-DISTINCT-TAG
+               END-IF
+           END-PERFORM.
+
+       ADD-DISTINCT-TAG.
+           MOVE 0 TO WS-TAG-FOUND
+           PERFORM VARYING WS-AT-IDX FROM 1 BY 1
+               UNTIL WS-AT-IDX > WS-TAG-COUNT
+               IF FUNCTION TRIM(WS-ALL-TAG(WS-AT-IDX))
+                       = FUNCTION TRIM(WS-TAG-CELL)
+                   MOVE 1 TO WS-TAG-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TAG-FOUND = 0 AND WS-TAG-COUNT < 100
+               ADD 1 TO WS-TAG-COUNT
+               SET WS-AT-IDX TO WS-TAG-COUNT
+               MOVE FUNCTION TRIM(WS-TAG-CELL) TO WS-ALL-TAG(WS-AT-IDX)
+           END-IF.
+
+       WRITE-TAG-PAGE.
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
+                  "/tags/" DELIMITED SIZE
+                  FUNCTION TRIM(WS-ALL-TAG(WS-AT-IDX)) DELIMITED "  "
+                  ".html" DELIMITED SIZE
+                  INTO WS-OUTPUT-PATH
+           END-STRING
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  Unable to write tag page: " WS-OUTPUT-PATH
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "<!DOCTYPE html><html><head><title>Tag: "
+                      DELIMITED SIZE
+                  FUNCTION TRIM(WS-ALL-TAG(WS-AT-IDX)) DELIMITED "  "
+                  "</title></head><body>" DELIMITED SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "<h1>Tag: " DELIMITED SIZE
+                  FUNCTION TRIM(WS-ALL-TAG(WS-AT-IDX)) DELIMITED "  "
+                  "</h1><ul>" DELIMITED SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
+
+           PERFORM VARYING WS-M-IDX FROM 1 BY 1
+               UNTIL WS-M-IDX > WS-MANIFEST-COUNT
+               PERFORM CHECK-ENTRY-HAS-TAG
+               IF ENTRY-HAS-TAG
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "<li><a href=" DELIMITED SIZE
+                          QUOTE DELIMITED SIZE
+                          "../" DELIMITED SIZE
+                          FUNCTION TRIM(WS-M-OUT-REL(WS-M-IDX))
+                              DELIMITED "  "
+                          QUOTE ">" DELIMITED SIZE
+                          FUNCTION TRIM(WS-M-TITLE(WS-M-IDX))
+                              DELIMITED "  "
+                          "</a></li>" DELIMITED SIZE
+                          INTO OUTPUT-RECORD
+                   END-STRING
+                   WRITE OUTPUT-RECORD
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE "</ul></body></html>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           CLOSE OUTPUT-FILE.
+
+       CHECK-ENTRY-HAS-TAG.
+           MOVE 0 TO WS-ENTRY-HAS-TAG
+           IF FUNCTION TRIM(WS-M-TAGS(WS-M-IDX)) NOT = SPACES
+               MOVE 1 TO WS-TAG-PTR
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-M-TAGS(WS-M-IDX)))
+                   TO WS-TAG-LINE-LEN
+               PERFORM UNTIL WS-TAG-PTR > WS-TAG-LINE-LEN
+                   MOVE SPACES TO WS-TAG-CELL
+                   UNSTRING WS-M-TAGS(WS-M-IDX)(1:WS-TAG-LINE-LEN)
+                       DELIMITED BY ","
+                       INTO WS-TAG-CELL
+                       WITH POINTER WS-TAG-PTR
+                   END-UNSTRING
+                   IF FUNCTION TRIM(WS-TAG-CELL)
+                           = FUNCTION TRIM(WS-ALL-TAG(WS-AT-IDX))
+                       MOVE 1 TO WS-ENTRY-HAS-TAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       GENERATE-FEED-AND-SITEMAP.
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
+                  "/feed.xml" DELIMITED SIZE
+                  INTO WS-OUTPUT-PATH
+           END-STRING
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  Unable to write feed: " WS-OUTPUT-PATH
+           ELSE
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE "<?xml version=""1.0"" encoding=""UTF-8""?>"
+                   TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE "<rss version=""2.0""><channel>" TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "<title>" DELIMITED SIZE
+                      FUNCTION TRIM(WS-SITE-TITLE) DELIMITED "  "
+                      "</title>" DELIMITED SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               WRITE OUTPUT-RECORD
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "<link>" DELIMITED SIZE
+                      FUNCTION TRIM(WS-SITE-URL) DELIMITED "  "
+                      "</link>" DELIMITED SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               WRITE OUTPUT-RECORD
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "<description>" DELIMITED SIZE
+                      FUNCTION TRIM(WS-SITE-TITLE) DELIMITED "  "
+                      "</description>" DELIMITED SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               WRITE OUTPUT-RECORD
+
+               PERFORM VARYING WS-M-IDX FROM 1 BY 1
+                   UNTIL WS-M-IDX > WS-MANIFEST-COUNT
+                   MOVE SPACES TO OUTPUT-RECORD
+                   MOVE "<item>" TO OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "<title>" DELIMITED SIZE
+                          FUNCTION TRIM(WS-M-TITLE(WS-M-IDX))
+                              DELIMITED "  "
+                          "</title>" DELIMITED SIZE
+                          INTO OUTPUT-RECORD
+                   END-STRING
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "<link>" DELIMITED SIZE
+                          FUNCTION TRIM(WS-SITE-URL) DELIMITED "  "
+                          FUNCTION TRIM(WS-M-OUT-REL(WS-M-IDX))
+                              DELIMITED "  "
+                          "</link>" DELIMITED SIZE
+                          INTO OUTPUT-RECORD
+                   END-STRING
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "<pubDate>" DELIMITED SIZE
+                          FUNCTION TRIM(WS-M-DATE(WS-M-IDX))
+                              DELIMITED "  "
+                          "</pubDate>" DELIMITED SIZE
+                          INTO OUTPUT-RECORD
+                   END-STRING
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO OUTPUT-RECORD
+                   MOVE "</item>" TO OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+               END-PERFORM
+
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE "</channel></rss>" TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               CLOSE OUTPUT-FILE
+           END-IF
+
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
+                  "/sitemap.xml" DELIMITED SIZE
+                  INTO WS-OUTPUT-PATH
+           END-STRING
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  Unable to write sitemap: " WS-OUTPUT-PATH
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE "<?xml version=""1.0"" encoding=""UTF-8""?>"
+               TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "<urlset xmlns=" DELIMITED SIZE
+                  QUOTE DELIMITED SIZE
+                  "http://www.sitemaps.org/schemas/sitemap/0.9"
+                      DELIMITED SIZE
+                  QUOTE ">" DELIMITED SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
+
+           PERFORM VARYING WS-M-IDX FROM 1 BY 1
+               UNTIL WS-M-IDX > WS-MANIFEST-COUNT
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "<url><loc>" DELIMITED SIZE
+                      FUNCTION TRIM(WS-SITE-URL) DELIMITED "  "
+                      FUNCTION TRIM(WS-M-OUT-REL(WS-M-IDX))
+                          DELIMITED "  "
+                      "</loc></url>" DELIMITED SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               WRITE OUTPUT-RECORD
+           END-PERFORM
+
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE "</urlset>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           CLOSE OUTPUT-FILE.
+
+       VALIDATE-SITE.
+      * Reconcile pages built against pages found, flag missing
+      * metadata, and record the result in a build report.
+           MOVE 0 TO WS-VALIDATION-ISSUES
+
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING WS-ACTIVE-OUTPUT-DIR DELIMITED SPACE
+                  "/build-report.txt" DELIMITED SIZE
+                  INTO WS-OUTPUT-PATH
+           END-STRING
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  Unable to write build report: "
+                       WS-OUTPUT-PATH
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE "Division One SSG build report" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Source files found:  " DELIMITED SIZE
+                  WS-SOURCE-COUNT DELIMITED SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Pages published:     " DELIMITED SIZE
+                  WS-PAGE-COUNT DELIMITED SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Drafts skipped:      " DELIMITED SIZE
+                  WS-DRAFT-SKIPPED-COUNT DELIMITED SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
+
+           IF WS-WRITE-FAILED-COUNT > 0
+               ADD WS-WRITE-FAILED-COUNT TO WS-VALIDATION-ISSUES
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "ISSUE: " DELIMITED SIZE
+                      WS-WRITE-FAILED-COUNT DELIMITED SIZE
+                      " page(s) failed to write output" DELIMITED SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               WRITE OUTPUT-RECORD
+           END-IF
+
+           IF WS-MANIFEST-OVERFLOW-COUNT > 0
+               ADD WS-MANIFEST-OVERFLOW-COUNT TO WS-VALIDATION-ISSUES
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "ISSUE: " DELIMITED SIZE
+                      WS-MANIFEST-OVERFLOW-COUNT DELIMITED SIZE
+                      " page(s) omitted from index/tags/feed"
+                          DELIMITED SIZE
+                      " (manifest full)" DELIMITED SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               WRITE OUTPUT-RECORD
+           END-IF
+
+           IF WS-SOURCE-COUNT NOT =
+                   WS-PAGE-COUNT + WS-DRAFT-SKIPPED-COUNT
+                       + WS-WRITE-FAILED-COUNT
+               ADD 1 TO WS-VALIDATION-ISSUES
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE "ISSUE: source count does not reconcile with"
+                   TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE "       published + skipped + failed pages"
+                   TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
+
+           PERFORM VARYING WS-M-IDX FROM 1 BY 1
+               UNTIL WS-M-IDX > WS-MANIFEST-COUNT
+               IF FUNCTION TRIM(WS-M-TITLE(WS-M-IDX)) = SPACES
+                   ADD 1 TO WS-VALIDATION-ISSUES
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "ISSUE: missing title for "
+                              DELIMITED SIZE
+                          FUNCTION TRIM(WS-M-OUT-REL(WS-M-IDX))
+                              DELIMITED "  "
+                          INTO OUTPUT-RECORD
+                   END-STRING
+                   WRITE OUTPUT-RECORD
+               END-IF
+               IF FUNCTION TRIM(WS-M-DATE(WS-M-IDX)) = SPACES
+                   ADD 1 TO WS-VALIDATION-ISSUES
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "ISSUE: missing date for "
+                              DELIMITED SIZE
+                          FUNCTION TRIM(WS-M-OUT-REL(WS-M-IDX))
+                              DELIMITED "  "
+                          INTO OUTPUT-RECORD
+                   END-STRING
+                   WRITE OUTPUT-RECORD
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO OUTPUT-RECORD
+           IF WS-VALIDATION-ISSUES = 0
+               MOVE "Result: OK" TO OUTPUT-RECORD
+           ELSE
+               STRING "Result: " DELIMITED SIZE
+                      WS-VALIDATION-ISSUES DELIMITED SIZE
+                      " issue(s) found" DELIMITED SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+           END-IF
+           WRITE OUTPUT-RECORD
+
+           CLOSE OUTPUT-FILE
+
+           IF WS-VALIDATION-ISSUES > 0
+               DISPLAY "divisionone-ssg: " WS-VALIDATION-ISSUES
+                       " validation issue(s); see "
+                       WS-OUTPUT-PATH
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+      * Bring in mtimes/metadata cached from the previous build, if any
+           MOVE 0 TO WS-CHECKPOINT-COUNT
+           MOVE 0 TO WS-CHECKPOINT-EOF
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL CHECKPOINT-DONE
+               READ CHECKPOINT-FILE INTO WS-CKPT-LINE
+                   AT END
+                       SET CHECKPOINT-DONE TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-CHECKPOINT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE.
+
+       PARSE-CHECKPOINT-LINE.
+           IF WS-CHECKPOINT-COUNT < 1000
+               ADD 1 TO WS-CHECKPOINT-COUNT
+               SET WS-CKPT-IDX TO WS-CHECKPOINT-COUNT
+               MOVE 1 TO WS-CKPT-PTR
+               UNSTRING WS-CKPT-LINE DELIMITED BY "|"
+                   INTO WS-CKPT-REL(WS-CKPT-IDX)
+                        WS-CKPT-MTIME(WS-CKPT-IDX)
+                        WS-CKPT-TITLE(WS-CKPT-IDX)
+                        WS-CKPT-DATE(WS-CKPT-IDX)
+                        WS-CKPT-DRAFT(WS-CKPT-IDX)
+                        WS-CKPT-TAGS(WS-CKPT-IDX)
+               END-UNSTRING
+               MOVE WS-CKPT-TITLE(WS-CKPT-IDX) TO WS-ESC-SRC
+               PERFORM UNESCAPE-CKPT-FIELD
+               MOVE WS-ESC-DEST(1:200) TO WS-CKPT-TITLE(WS-CKPT-IDX)
+               MOVE WS-CKPT-DATE(WS-CKPT-IDX) TO WS-ESC-SRC
+               PERFORM UNESCAPE-CKPT-FIELD
+               MOVE WS-ESC-DEST(1:200) TO WS-CKPT-DATE(WS-CKPT-IDX)
+               MOVE WS-CKPT-TAGS(WS-CKPT-IDX) TO WS-ESC-SRC
+               PERFORM UNESCAPE-CKPT-FIELD
+               MOVE WS-ESC-DEST(1:200) TO WS-CKPT-TAGS(WS-CKPT-IDX)
+           END-IF.
+
+       RECORD-NEW-CHECKPOINT-ENTRY.
+           IF WS-NEW-CKPT-COUNT < 1000
+               ADD 1 TO WS-NEW-CKPT-COUNT
+               SET WS-NCKPT-IDX TO WS-NEW-CKPT-COUNT
+               MOVE WS-SOURCE-REL-PATH TO WS-NCKPT-REL(WS-NCKPT-IDX)
+               MOVE WS-CURRENT-MTIME  TO WS-NCKPT-MTIME(WS-NCKPT-IDX)
+               MOVE WS-PAGE-TITLE     TO WS-NCKPT-TITLE(WS-NCKPT-IDX)
+               MOVE WS-PAGE-DATE      TO WS-NCKPT-DATE(WS-NCKPT-IDX)
+               MOVE WS-PAGE-TAGS      TO WS-NCKPT-TAGS(WS-NCKPT-IDX)
+               IF IS-DRAFT
+                   MOVE "Y" TO WS-NCKPT-DRAFT(WS-NCKPT-IDX)
+               ELSE
+                   MOVE "N" TO WS-NCKPT-DRAFT(WS-NCKPT-IDX)
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-NCKPT-IDX FROM 1 BY 1
+               UNTIL WS-NCKPT-IDX > WS-NEW-CKPT-COUNT
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE WS-NCKPT-TITLE(WS-NCKPT-IDX) TO WS-ESC-SRC
+               PERFORM ESCAPE-CKPT-FIELD
+               MOVE WS-ESC-DEST TO WS-NCKPT-ESC-TITLE
+               MOVE WS-NCKPT-DATE(WS-NCKPT-IDX) TO WS-ESC-SRC
+               PERFORM ESCAPE-CKPT-FIELD
+               MOVE WS-ESC-DEST TO WS-NCKPT-ESC-DATE
+               MOVE WS-NCKPT-TAGS(WS-NCKPT-IDX) TO WS-ESC-SRC
+               PERFORM ESCAPE-CKPT-FIELD
+               MOVE WS-ESC-DEST TO WS-NCKPT-ESC-TAGS
+               STRING FUNCTION TRIM(WS-NCKPT-REL(WS-NCKPT-IDX))
+                          DELIMITED SIZE
+                      "|" DELIMITED SIZE
+                      FUNCTION TRIM(WS-NCKPT-MTIME(WS-NCKPT-IDX))
+                          DELIMITED SIZE
+                      "|" DELIMITED SIZE
+                      FUNCTION TRIM(WS-NCKPT-ESC-TITLE)
+                          DELIMITED SIZE
+                      "|" DELIMITED SIZE
+                      FUNCTION TRIM(WS-NCKPT-ESC-DATE)
+                          DELIMITED SIZE
+                      "|" DELIMITED SIZE
+                      WS-NCKPT-DRAFT(WS-NCKPT-IDX) DELIMITED SIZE
+                      "|" DELIMITED SIZE
+                      FUNCTION TRIM(WS-NCKPT-ESC-TAGS)
+                          DELIMITED SIZE
+                      INTO CHECKPOINT-RECORD
+               END-STRING
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE.
+
+      * Replace "|" and "%" in a checkpoint field with their percent-
+      * encoded escapes so a literal "|" in page text cannot be
+      * mistaken for the field separator.
+       ESCAPE-CKPT-FIELD.
+           MOVE SPACES TO WS-ESC-DEST
+           MOVE 1 TO WS-ESC-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESC-SRC)) TO WS-ESC-LEN
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+               UNTIL WS-ESC-IDX > WS-ESC-LEN
+               EVALUATE WS-ESC-SRC(WS-ESC-IDX:1)
+                   WHEN "|"
+                       STRING "%7C" DELIMITED SIZE
+                           INTO WS-ESC-DEST
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN "%"
+                       STRING "%25" DELIMITED SIZE
+                           INTO WS-ESC-DEST
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-ESC-SRC(WS-ESC-IDX:1) DELIMITED SIZE
+                           INTO WS-ESC-DEST
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+      * Reverse ESCAPE-CKPT-FIELD when a checkpoint entry is loaded.
+       UNESCAPE-CKPT-FIELD.
+           MOVE SPACES TO WS-ESC-DEST
+           MOVE 1 TO WS-ESC-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESC-SRC)) TO WS-ESC-LEN
+           MOVE 1 TO WS-ESC-IDX
+           PERFORM UNTIL WS-ESC-IDX > WS-ESC-LEN
+               IF WS-ESC-SRC(WS-ESC-IDX:1) = "%"
+                   AND WS-ESC-IDX + 2 <= WS-ESC-LEN
+                   AND WS-ESC-SRC(WS-ESC-IDX + 1:2) = "7C"
+                   STRING "|" DELIMITED SIZE
+                       INTO WS-ESC-DEST
+                       WITH POINTER WS-ESC-PTR
+                   END-STRING
+                   ADD 3 TO WS-ESC-IDX
+               ELSE
+                   IF WS-ESC-SRC(WS-ESC-IDX:1) = "%"
+                       AND WS-ESC-IDX + 2 <= WS-ESC-LEN
+                       AND WS-ESC-SRC(WS-ESC-IDX + 1:2) = "25"
+                       STRING "%" DELIMITED SIZE
+                           INTO WS-ESC-DEST
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                       ADD 3 TO WS-ESC-IDX
+                   ELSE
+                       STRING WS-ESC-SRC(WS-ESC-IDX:1) DELIMITED SIZE
+                           INTO WS-ESC-DEST
+                           WITH POINTER WS-ESC-PTR
+                       END-STRING
+                       ADD 1 TO WS-ESC-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        INIT-SITE.
            DISPLAY "divisionone-ssg: Initializing new site..."
 
@@ -435,8 +1938,18 @@
 
        CLEAN-SITE.
            DISPLAY "divisionone-ssg: Cleaning " WS-OUTPUT-DIR "/"
+               " and " WS-STAGING-DIR "/"
+           MOVE SPACES TO WS-TEMP
            STRING "rm -rf " DELIMITED SIZE
                   WS-OUTPUT-DIR DELIMITED SPACE
+                  " " DELIMITED SIZE
+                  WS-STAGING-DIR DELIMITED SPACE
+                  " " DELIMITED SIZE
+                  WS-CHECKPOINT-PATH DELIMITED SPACE
+                  " " DELIMITED SIZE
+                  WS-FILELIST-PATH DELIMITED SPACE
+                  " " DELIMITED SIZE
+                  WS-MTIME-PATH DELIMITED SPACE
                   INTO WS-TEMP
            END-STRING
            CALL "SYSTEM" USING WS-TEMP
@@ -446,14 +1959,23 @@
            DISPLAY "Division One SSG - COBOL Static Site Generator"
            DISPLAY " "
            DISPLAY "USAGE:"
-           DISPLAY "  divisionone <command>"
+           DISPLAY "  divisionone <command> [flags]"
            DISPLAY " "
            DISPLAY "COMMANDS:"
            DISPLAY "  build    Build the site"
+           DISPLAY "  stage    Build the site including drafts"
+           DISPLAY "           (shorthand for build --drafts)"
            DISPLAY "  init     Initialize a new site"
            DISPLAY "  clean    Remove generated files"
            DISPLAY "  help     Show this help"
            DISPLAY " "
+           DISPLAY "FLAGS:"
+           DISPLAY "  --drafts Publish pages flagged draft: true"
+           DISPLAY "  --full   Ignore the checkpoint and rebuild"
+           DISPLAY "           every page"
+           DISPLAY " "
            DISPLAY "EXAMPLES:"
            DISPLAY "  divisionone init"
-           DISPLAY "  divisionone build".
+           DISPLAY "  divisionone build"
+           DISPLAY "  divisionone build --full"
+           DISPLAY "  divisionone stage".
